@@ -0,0 +1,451 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBMT00.
+       AUTHOR.         ROBERT LEWIS.
+       DATE-WRITTEN.   08/08/26.
+       DATE-COMPILED.
+      ************************************************
+      *  THIS PROGRAM MAINTAINS THE STUDENT MASTER.
+      *  IT APPLIES ADD/CHANGE/DELETE TRANSACTIONS FROM
+      *  STDNTTRN.DAT (KEYED ON T-ID) AGAINST STDNTMST.DAT
+      *  AND WRITES THE RESULT TO STDNTNEW.DAT - THE NEW
+      *  MASTER THAT REPLACES STDNTMST.DAT FOR THE NEXT
+      *  RUN.  A LINE IS LOGGED TO CHGLOG.PRT FOR EVERY
+      *  TRANSACTION APPLIED, REJECTED, OR NOT FOUND, AND
+      *  THE TOTALS LINE REPORTS ANY TRANSACTIONS THAT
+      *  OVERFLOWED THE TRANSACTION TABLE.  ONCE THE NEW
+      *  MASTER IS COMPLETE IT IS PROMOTED OVER
+      *  STDNTMST.DAT.
+      ************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OLD-MASTER
+               ASSIGN TO 'E:\COBOL\STDNTMST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEW-MASTER
+               ASSIGN TO 'E:\COBOL\STDNTNEW.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-FILE
+               ASSIGN TO 'E:\COBOL\STDNTTRN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHGLOG
+               ASSIGN TO 'E:\COBOL\CHGLOG.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT PROMOTED-MASTER
+               ASSIGN TO 'E:\COBOL\STDNTMST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OLD-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+           COPY STDNTREC.
+
+       FD  NEW-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS NEW-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01  NEW-REC                  PIC X(53).
+
+       FD  TRANS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS T-REC
+           RECORD CONTAINS 54 CHARACTERS.
+
+           COPY STDNTTRN.
+
+       FD  CHGLOG
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS LOGLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  LOGLINE                  PIC X(132).
+
+       FD  PROMOTED-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PROMOTED-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01  PROMOTED-REC             PIC X(53).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR            PIC 99      VALUE ZERO.
+           05  MORE-RECS         PIC XXX     VALUE 'NO'.
+           05  MORE-TRANS        PIC XXX     VALUE 'NO'.
+           05  MORE-NEW-RECS     PIC XXX     VALUE 'NO'.
+           05  WS-DELETED        PIC X       VALUE 'N'.
+           05  WS-PENDING-DELETE PIC X       VALUE 'N'.
+
+       01  COUNT-AREA.
+           05  C-ADDCTR          PIC 999     VALUE 0.
+           05  C-CHGCTR          PIC 999     VALUE 0.
+           05  C-DELCTR          PIC 999     VALUE 0.
+           05  C-REJCTR          PIC 999     VALUE 0.
+           05  C-NFCTR           PIC 999     VALUE 0.
+           05  C-OVFCTR          PIC 999     VALUE 0.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY          PIC 9(4).
+               10  I-MM          PIC 99.
+               10  I-DD          PIC 99.
+           05  I-TIME            PIC X(11).
+
+       01  TRANS-TABLE.
+           05  TRANS-ENTRY OCCURS 500 TIMES INDEXED BY TX, TX2.
+               10  TT-ACTION     PIC X.
+               10  TT-ID         PIC X(7).
+               10  TT-LNAME      PIC X(15).
+               10  TT-FNAME      PIC X(15).
+               10  TT-INIT       PIC X.
+               10  TT-GPA        PIC 9V99.
+               10  TT-SALARY     PIC 9(6)V99.
+               10  TT-DEPT-CODE  PIC X(4).
+               10  TT-USED       PIC X       VALUE 'N'.
+       01  TRANS-COUNT           PIC 9(4)    VALUE 0.
+       01  WS-MATCH-IDX          PIC 9(4)    VALUE 0.
+       01  WS-DUP-IDX            PIC 9(4)    VALUE 0.
+
+       01  LOG-TITLE.
+           05  FILLER            PIC X(6)    VALUE 'DATE:'.
+           05  O-MM              PIC 99.
+           05  FILLER            PIC X       VALUE '/'.
+           05  O-DD              PIC 99.
+           05  FILLER            PIC X       VALUE '/'.
+           05  O-YY              PIC 9(4).
+           05  FILLER            PIC X(35)   VALUE SPACES.
+           05  FILLER            PIC X(34)
+                               VALUE 'STUDENT MASTER MAINTENANCE LOG'.
+           05  FILLER            PIC X(39)   VALUE SPACES.
+           05  FILLER            PIC X(6)    VALUE 'PAGE:'.
+           05  O-PCTR            PIC Z9.
+
+       01  LOG-COL.
+           05  FILLER            PIC X(5)    VALUE '   ID'.
+           05  FILLER            PIC X(12)   VALUE SPACES.
+           05  FILLER            PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER            PIC X(16)   VALUE SPACES.
+           05  FILLER            PIC X(10)   VALUE 'FIRST NAME'.
+           05  FILLER            PIC X(15)   VALUE SPACES.
+           05  FILLER            PIC X(6)    VALUE 'ACTION'.
+           05  FILLER            PIC X(59)   VALUE SPACES.
+
+       01  LOG-DETAIL.
+           05  LG-ID             PIC X(7).
+           05  FILLER            PIC X(10)   VALUE SPACES.
+           05  LG-LNAME          PIC X(15).
+           05  FILLER            PIC X(10)   VALUE SPACES.
+           05  LG-FNAME          PIC X(15).
+           05  FILLER            PIC X(10)   VALUE SPACES.
+           05  LG-ACTION         PIC X(30).
+           05  FILLER            PIC X(35)   VALUE SPACES.
+
+       01  LOG-TOTAL.
+           05  FILLER            PIC X(6)    VALUE SPACES.
+           05  FILLER            PIC X(7)    VALUE 'ADDED:'.
+           05  O-ADDCTR          PIC ZZ9.
+           05  FILLER            PIC X(6)    VALUE SPACES.
+           05  FILLER            PIC X(9)    VALUE 'CHANGED:'.
+           05  O-CHGCTR          PIC ZZ9.
+           05  FILLER            PIC X(6)    VALUE SPACES.
+           05  FILLER            PIC X(9)    VALUE 'DELETED:'.
+           05  O-DELCTR          PIC ZZ9.
+           05  FILLER            PIC X(6)    VALUE SPACES.
+           05  FILLER            PIC X(10)   VALUE 'REJECTED:'.
+           05  O-REJCTR          PIC ZZ9.
+           05  FILLER            PIC X(6)    VALUE SPACES.
+           05  FILLER            PIC X(11)   VALUE 'NOT FOUND:'.
+           05  O-NFCTR           PIC ZZ9.
+           05  FILLER            PIC X(6)    VALUE SPACES.
+           05  FILLER            PIC X(10)   VALUE 'OVERFLOW:'.
+           05  O-OVFCTR          PIC ZZ9.
+           05  FILLER            PIC X(22)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'YES'.
+           PERFORM 3000-ADD-NEW.
+           PERFORM 4000-CLOSING.
+           PERFORM 5000-PROMOTE-MASTER.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT OLD-MASTER.
+           OPEN OUTPUT NEW-MASTER.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT CHGLOG.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+
+           PERFORM 1100-LOAD-TRANS.
+
+           PERFORM 9000-READ.
+           PERFORM 9100-HEADINGS.
+
+       1100-LOAD-TRANS.
+           PERFORM 9010-READ-TRANS.
+           PERFORM UNTIL MORE-TRANS = 'YES'
+               IF TRANS-COUNT < 500
+                   ADD 1 TO TRANS-COUNT
+                   MOVE T-ACTION  TO TT-ACTION (TRANS-COUNT)
+                   MOVE T-ID      TO TT-ID (TRANS-COUNT)
+                   MOVE T-LNAME   TO TT-LNAME (TRANS-COUNT)
+                   MOVE T-FNAME   TO TT-FNAME (TRANS-COUNT)
+                   MOVE T-INIT    TO TT-INIT (TRANS-COUNT)
+                   MOVE T-GPA     TO TT-GPA (TRANS-COUNT)
+                   MOVE T-START-SALARY TO TT-SALARY (TRANS-COUNT)
+                   MOVE T-DEPT-CODE TO TT-DEPT-CODE (TRANS-COUNT)
+                   MOVE 'N'       TO TT-USED (TRANS-COUNT)
+               ELSE
+                   ADD 1 TO C-OVFCTR
+               END-IF
+               PERFORM 9010-READ-TRANS
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+
+       2000-MAINLINE.
+           MOVE 'N' TO WS-DELETED.
+           PERFORM 2050-CHECK-PENDING-DELETE.
+           PERFORM 2100-FIND-MATCH.
+           PERFORM UNTIL WS-MATCH-IDX = 0
+               EVALUATE TRUE
+                   WHEN TT-ACTION (WS-MATCH-IDX) = 'D'
+                       IF WS-DELETED = 'Y'
+                           PERFORM 2350-REJECT-DUP-DELETE
+                       ELSE
+                           PERFORM 2300-APPLY-DELETE
+                       END-IF
+                   WHEN TT-ACTION (WS-MATCH-IDX) = 'C'
+                       IF WS-PENDING-DELETE = 'Y'
+                           PERFORM 2450-SKIP-SUPERSEDED-CHANGE
+                       ELSE
+                           PERFORM 2400-APPLY-CHANGE
+                       END-IF
+                   WHEN TT-ACTION (WS-MATCH-IDX) = 'A'
+                       PERFORM 2500-REJECT-DUP
+                   WHEN OTHER
+                       PERFORM 2600-REJECT-INVALID-ACTION
+               END-EVALUATE
+               PERFORM 2100-FIND-MATCH
+           END-PERFORM.
+
+           IF WS-DELETED = 'N'
+               WRITE NEW-REC FROM I-REC
+           END-IF.
+
+           PERFORM 9000-READ.
+
+       2050-CHECK-PENDING-DELETE.
+           MOVE 'N' TO WS-PENDING-DELETE.
+           PERFORM VARYING TX FROM 1 BY 1
+               UNTIL TX > TRANS-COUNT OR WS-PENDING-DELETE = 'Y'
+               IF TT-ID (TX) = I-ID AND TT-USED (TX) = 'N'
+                   AND TT-ACTION (TX) = 'D'
+                   MOVE 'Y' TO WS-PENDING-DELETE
+               END-IF
+           END-PERFORM.
+
+       2100-FIND-MATCH.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING TX FROM 1 BY 1
+               UNTIL TX > TRANS-COUNT OR WS-MATCH-IDX NOT = 0
+               IF TT-ID (TX) = I-ID AND TT-USED (TX) = 'N'
+                   MOVE TX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+       2300-APPLY-DELETE.
+           MOVE 'Y' TO TT-USED (WS-MATCH-IDX).
+           MOVE 'Y' TO WS-DELETED.
+           ADD 1 TO C-DELCTR.
+           MOVE I-ID TO LG-ID.
+           MOVE I-LNAME TO LG-LNAME.
+           MOVE I-FNAME TO LG-FNAME.
+           MOVE 'DELETED' TO LG-ACTION.
+           PERFORM 9200-WRITE-LOG.
+
+       2350-REJECT-DUP-DELETE.
+           MOVE 'Y' TO TT-USED (WS-MATCH-IDX).
+
+           ADD 1 TO C-REJCTR.
+           MOVE TT-ID (WS-MATCH-IDX) TO LG-ID.
+           MOVE TT-LNAME (WS-MATCH-IDX) TO LG-LNAME.
+           MOVE TT-FNAME (WS-MATCH-IDX) TO LG-FNAME.
+           MOVE 'REJECTED - DUPLICATE DELETE' TO LG-ACTION.
+           PERFORM 9200-WRITE-LOG.
+
+       2400-APPLY-CHANGE.
+           MOVE 'Y' TO TT-USED (WS-MATCH-IDX).
+           MOVE TT-LNAME (WS-MATCH-IDX) TO I-LNAME.
+           MOVE TT-FNAME (WS-MATCH-IDX) TO I-FNAME.
+           MOVE TT-INIT (WS-MATCH-IDX) TO I-INIT.
+           MOVE TT-GPA (WS-MATCH-IDX) TO I-GPA.
+           MOVE TT-SALARY (WS-MATCH-IDX) TO I-START-SALARY.
+           MOVE TT-DEPT-CODE (WS-MATCH-IDX) TO I-DEPT-CODE.
+
+           ADD 1 TO C-CHGCTR.
+           MOVE I-ID TO LG-ID.
+           MOVE I-LNAME TO LG-LNAME.
+           MOVE I-FNAME TO LG-FNAME.
+           MOVE 'CHANGED' TO LG-ACTION.
+           PERFORM 9200-WRITE-LOG.
+
+       2450-SKIP-SUPERSEDED-CHANGE.
+           MOVE 'Y' TO TT-USED (WS-MATCH-IDX).
+
+       2500-REJECT-DUP.
+           MOVE 'Y' TO TT-USED (WS-MATCH-IDX).
+
+           ADD 1 TO C-REJCTR.
+           MOVE I-ID TO LG-ID.
+           MOVE TT-LNAME (WS-MATCH-IDX) TO LG-LNAME.
+           MOVE TT-FNAME (WS-MATCH-IDX) TO LG-FNAME.
+           MOVE 'REJECTED - DUPLICATE ID' TO LG-ACTION.
+           PERFORM 9200-WRITE-LOG.
+
+       2600-REJECT-INVALID-ACTION.
+           MOVE 'Y' TO TT-USED (WS-MATCH-IDX).
+
+           ADD 1 TO C-REJCTR.
+           MOVE TT-ID (WS-MATCH-IDX) TO LG-ID.
+           MOVE TT-LNAME (WS-MATCH-IDX) TO LG-LNAME.
+           MOVE TT-FNAME (WS-MATCH-IDX) TO LG-FNAME.
+           MOVE 'REJECTED - INVALID ACTION CODE' TO LG-ACTION.
+           PERFORM 9200-WRITE-LOG.
+
+       3000-ADD-NEW.
+           PERFORM VARYING TX FROM 1 BY 1 UNTIL TX > TRANS-COUNT
+               IF TT-USED (TX) = 'N'
+                   IF TT-ACTION (TX) = 'A'
+                       PERFORM 3050-CHECK-ADD-DUP
+                       IF WS-DUP-IDX NOT = 0
+                           PERFORM 3150-REJECT-ADD-DUP
+                       ELSE
+                           PERFORM 3100-APPLY-ADD
+                       END-IF
+                   ELSE
+                       PERFORM 3200-LOG-NOT-FOUND
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3050-CHECK-ADD-DUP.
+           MOVE 0 TO WS-DUP-IDX.
+           PERFORM VARYING TX2 FROM 1 BY 1
+               UNTIL TX2 >= TX OR WS-DUP-IDX NOT = 0
+               IF TT-ID (TX2) = TT-ID (TX)
+                   AND TT-ACTION (TX2) = 'A'
+                   AND TT-USED (TX2) = 'Y'
+                   MOVE TX2 TO WS-DUP-IDX
+               END-IF
+           END-PERFORM.
+
+       3100-APPLY-ADD.
+           MOVE TT-ID (TX) TO I-ID.
+           MOVE TT-LNAME (TX) TO I-LNAME.
+           MOVE TT-FNAME (TX) TO I-FNAME.
+           MOVE TT-INIT (TX) TO I-INIT.
+           MOVE TT-GPA (TX) TO I-GPA.
+           MOVE TT-SALARY (TX) TO I-START-SALARY.
+           MOVE TT-DEPT-CODE (TX) TO I-DEPT-CODE.
+           WRITE NEW-REC FROM I-REC.
+           MOVE 'Y' TO TT-USED (TX).
+
+           ADD 1 TO C-ADDCTR.
+           MOVE I-ID TO LG-ID.
+           MOVE I-LNAME TO LG-LNAME.
+           MOVE I-FNAME TO LG-FNAME.
+           MOVE 'ADDED' TO LG-ACTION.
+           PERFORM 9200-WRITE-LOG.
+
+       3150-REJECT-ADD-DUP.
+           ADD 1 TO C-REJCTR.
+           MOVE TT-ID (TX) TO LG-ID.
+           MOVE TT-LNAME (TX) TO LG-LNAME.
+           MOVE TT-FNAME (TX) TO LG-FNAME.
+           MOVE 'REJECTED - DUPLICATE ID' TO LG-ACTION.
+           PERFORM 9200-WRITE-LOG.
+
+       3200-LOG-NOT-FOUND.
+           ADD 1 TO C-NFCTR.
+           MOVE TT-ID (TX) TO LG-ID.
+           MOVE TT-LNAME (TX) TO LG-LNAME.
+           MOVE TT-FNAME (TX) TO LG-FNAME.
+           MOVE 'NOT FOUND - ID DOES NOT EXIST' TO LG-ACTION.
+           PERFORM 9200-WRITE-LOG.
+
+       4000-CLOSING.
+           MOVE C-ADDCTR TO O-ADDCTR.
+           MOVE C-CHGCTR TO O-CHGCTR.
+           MOVE C-DELCTR TO O-DELCTR.
+           MOVE C-REJCTR TO O-REJCTR.
+           MOVE C-NFCTR TO O-NFCTR.
+           MOVE C-OVFCTR TO O-OVFCTR.
+           WRITE LOGLINE FROM LOG-TOTAL
+               AFTER ADVANCING 2 LINES.
+
+           CLOSE OLD-MASTER.
+           CLOSE NEW-MASTER.
+           CLOSE CHGLOG.
+
+       5000-PROMOTE-MASTER.
+           OPEN INPUT NEW-MASTER.
+           OPEN OUTPUT PROMOTED-MASTER.
+
+           MOVE 'NO' TO MORE-NEW-RECS.
+           PERFORM UNTIL MORE-NEW-RECS = 'YES'
+               READ NEW-MASTER
+                   AT END
+                       MOVE 'YES' TO MORE-NEW-RECS
+                   NOT AT END
+                       WRITE PROMOTED-REC FROM NEW-REC
+               END-READ
+           END-PERFORM.
+
+           CLOSE NEW-MASTER.
+           CLOSE PROMOTED-MASTER.
+
+       9000-READ.
+           READ OLD-MASTER
+               AT END
+                   MOVE 'YES' TO MORE-RECS
+           END-READ.
+
+       9010-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'YES' TO MORE-TRANS
+           END-READ.
+
+       9100-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE LOGLINE FROM LOG-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE LOGLINE FROM LOG-COL
+               AFTER ADVANCING 2 LINES.
+
+       9200-WRITE-LOG.
+           WRITE LOGLINE FROM LOG-DETAIL
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9100-HEADINGS.
