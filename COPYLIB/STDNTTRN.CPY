@@ -0,0 +1,17 @@
+      *****************************************************
+      *  TRANSACTION RECORD LAYOUT FOR STDNTTRN.DAT, THE
+      *  ADD/CHANGE/DELETE INPUT TO THE STUDENT MASTER
+      *  MAINTENANCE JOB.  T-ACTION IS 'A', 'C' OR 'D'.
+      *  FOR 'C' TRANSACTIONS THE NAME/GPA/SALARY FIELDS
+      *  CARRY THE FULL REPLACEMENT VALUES FOR THE RECORD.
+      *****************************************************
+       01  T-REC.
+           05 T-ACTION         PIC X.
+           05 T-ID             PIC X(7).
+           05 T-NAME.
+              10   T-LNAME     PIC X(15).
+              10   T-FNAME     PIC X(15).
+              10   T-INIT      PIC X.
+           05 T-GPA            PIC 9V99.
+           05 T-START-SALARY   PIC 9(6)V99.
+           05 T-DEPT-CODE      PIC X(4).
