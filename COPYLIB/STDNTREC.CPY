@@ -0,0 +1,14 @@
+      *****************************************************
+      *  SHARED RECORD LAYOUT FOR STDNTMST.DAT.
+      *  COPY INTO THE FD FOR STUDENT-MASTER IN ANY
+      *  PROGRAM THAT READS OR WRITES THE STUDENT MASTER.
+      *****************************************************
+       01  I-REC.
+           05 I-ID             PIC X(7).
+           05 I-NAME.
+              10   I-LNAME     PIC X(15).
+              10   I-FNAME     PIC X(15).
+              10   I-INIT      PIC X.
+           05 I-GPA            PIC 9V99.
+           05 I-START-SALARY   PIC 9(6)V99.
+           05 I-DEPT-CODE      PIC X(4).
