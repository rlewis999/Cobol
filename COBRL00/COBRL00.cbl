@@ -15,9 +15,27 @@
                ASSIGN TO 'E:\COBOL\STDNTMST.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SORTED-MASTER
+               ASSIGN TO 'E:\COBOL\STDNTSRT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK
+               ASSIGN TO 'SORTWK01'.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'E:\COBOL\STDNTCKP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RUN-LOG-FILE
+               ASSIGN TO 'E:\COBOL\STDNTRUN.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
            SELECT PRTOUT
                ASSIGN TO 'E:\COBOL\STDNTRPT.PRT'
-               ORGANIZATION IS RECORD SEQUENTIAL.
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-PRTOUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,16 +43,45 @@
        FD  STUDENT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 49 CHARACTERS.
+           RECORD CONTAINS 53 CHARACTERS.
 
-       01  I-REC.
-           05 I-ID             PIC X(7).
-           05 I-NAME.
-              10   I-LNAME     PIC X(15).
-              10   I-FNAME     PIC X(15).
-              10   I-INIT      PIC X.
-           05 I-GPA            PIC 9V99.
-           05 I-START-SALARY   PIC 9(6)V99.
+           COPY STDNTREC.
+
+       FD  SORTED-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SORTED-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01  SORTED-REC              PIC X(53).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHECKPOINT-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01  CHECKPOINT-REC.
+           05  CKPT-ID              PIC X(7).
+           05  CKPT-SCTR            PIC 9(5).
+           05  CKPT-PCTR            PIC 99.
+           05  CKPT-GPA-TOTAL       PIC 9(4)V99.
+           05  CKPT-GPA-MIN         PIC 9V99.
+           05  CKPT-GPA-MAX         PIC 9V99.
+           05  CKPT-SALARY-TOTAL    PIC 9(9)V99.
+           05  CKPT-SALARY-MIN      PIC 9(6)V99.
+           05  CKPT-SALARY-MAX      PIC 9(6)V99.
+
+       FD  RUN-LOG-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RUNLOG-REC
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  RUNLOG-REC               PIC X(80).
+
+       SD  SORT-WORK
+           DATA RECORD IS S-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+           COPY STDNTREC REPLACING LEADING ==I-== BY ==S-==.
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -51,6 +98,61 @@
            05  C-PCTR          PIC 99      VALUE ZERO.
            05 MORE-RECS        PIC XXX     VALUE 'NO'.
 
+       01  RUN-PARMS.
+           05  PARM-REPORT-MODE   PIC X       VALUE 'R'.
+      *        R = PLAIN ROSTER, S = ACADEMIC STANDING REPORT
+           05  PARM-SORT-OPTION   PIC X       VALUE 'N'.
+      *        N = FILE ORDER, L = BY NAME, G = BY GPA DESCENDING
+           05  PARM-RESTART       PIC X       VALUE 'N'.
+      *        Y = RESUME AFTER THE LAST RECORD CHECKPOINTED
+       01  WS-COMMAND-LINE     PIC X(80)   VALUE SPACES.
+       01  WS-SORT-ACTIVE      PIC X       VALUE 'N'.
+       01  WS-CKPT-STATUS      PIC XX      VALUE '00'.
+       01  WS-RUNLOG-STATUS    PIC XX      VALUE '00'.
+       01  WS-PRTOUT-STATUS    PIC XX      VALUE '00'.
+       01  WS-RESTART-ID       PIC X(7)    VALUE SPACES.
+       01  WS-RESTART-FAILED   PIC X       VALUE 'N'.
+       01  WS-CKPT-INTERVAL    PIC 99      VALUE 25.
+       01  WS-RUN-STATUS       PIC X(30)   VALUE 'COMPLETED'.
+       01  WS-RUN-USER         PIC X(20)   VALUE SPACES.
+
+       01  RUN-LOG-LINE.
+           05  RL-DATE         PIC X(10).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  RL-TIME         PIC X(8).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  RL-MODE         PIC X.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  RL-RECCOUNT     PIC ZZZZ9.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  RL-USER         PIC X(20).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  RL-STATUS       PIC X(30).
+           05  FILLER          PIC X(1)    VALUE SPACES.
+
+       01  STANDING-WORK.
+           05  C-BCTR           PIC 999    VALUE 0.
+           05  WS-BUCKET-CODE   PIC 9      VALUE 0.
+           05  WS-BUCKET-NAME   PIC X(20)  VALUE SPACES.
+
+       01  STATS-WORK.
+           05  WS-GPA-TOTAL     PIC 9(4)V99    VALUE 0.
+           05  WS-GPA-MIN       PIC 9V99       VALUE 9.99.
+           05  WS-GPA-MAX       PIC 9V99       VALUE 0.
+           05  WS-AVG-GPA       PIC 9V99       VALUE 0.
+           05  WS-SALARY-TOTAL  PIC 9(9)V99    VALUE 0.
+           05  WS-SALARY-MIN    PIC 9(6)V99    VALUE 999999.99.
+           05  WS-SALARY-MAX    PIC 9(6)V99    VALUE 0.
+           05  WS-AVG-SALARY    PIC 9(6)V99    VALUE 0.
+
+       01  DEPT-WORK.
+           05  WS-DEPT-BREAK       PIC X(4)     VALUE SPACES.
+           05  C-DCTR              PIC 999      VALUE 0.
+           05  WS-DEPT-GPA-TOTAL   PIC 9(4)V99  VALUE 0.
+           05  WS-DEPT-AVG-GPA     PIC 9V99     VALUE 0.
+           05  WS-DEPT-SALARY-TOTAL PIC 9(9)V99 VALUE 0.
+           05  WS-DEPT-AVG-SALARY  PIC 9(6)V99  VALUE 0.
+
        01  CURRENT-DATE-AND-TIME.
            05  I-DATE.
                10  I-YY        PIC 9(4).
@@ -104,33 +206,235 @@
            05  O-SCTR          PIC ZZ9.
            05  FILLER          PIC X(60)   VALUE SPACES.
 
+       01  STATS-GPA-LINE.
+           05  FILLER          PIC X(54)   VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE 'AVG GPA:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-AVG-GPA       PIC Z.99.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE 'MIN GPA:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-MIN-GPA       PIC Z.99.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE 'MAX GPA:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-MAX-GPA       PIC Z.99.
+           05  FILLER          PIC X(31)   VALUE SPACES.
+
+       01  STATS-SALARY-LINE.
+           05  FILLER          PIC X(54)   VALUE SPACES.
+           05  FILLER          PIC X(11)   VALUE 'AVG SALARY:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-AVG-SALARY    PIC $ZZZ,ZZZ.99.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(11)   VALUE 'MIN SALARY:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-MIN-SALARY    PIC $ZZZ,ZZZ.99.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(11)   VALUE 'MAX SALARY:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-MAX-SALARY    PIC $ZZZ,ZZZ.99.
+           05  FILLER          PIC X(1)    VALUE SPACES.
+
+       01  STANDING-TITLE.
+           05  FILLER          PIC X(6)    VALUE 'DATE:'.
+           05  SM-MM           PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  SM-DD           PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  SM-YY           PIC 9(4).
+           05  FILLER          PIC X(35)   VALUE SPACES.
+           05  FILLER          PIC X(34)
+                               VALUE 'STUDENT ACADEMIC STANDING REPORT'.
+           05  FILLER          PIC X(39)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'PAGE:'.
+           05  SM-PCTR         PIC Z9.
+
+       01  BUCKET-HEADING.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  O-BUCKET-NAME   PIC X(20).
+           05  FILLER          PIC X(107)  VALUE SPACES.
+
+       01  BUCKET-TOTAL.
+           05  FILLER          PIC X(40)   VALUE SPACES.
+           05  FILLER          PIC X(21)
+                               VALUE 'BUCKET STUDENT COUNT:'.
+           05  O-BCTR          PIC ZZ9.
+           05  FILLER          PIC X(68)   VALUE SPACES.
+
+       01  DEPT-TITLE.
+           05  FILLER          PIC X(6)    VALUE 'DATE:'.
+           05  DM-MM           PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  DM-DD           PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  DM-YY           PIC 9(4).
+           05  FILLER          PIC X(35)   VALUE SPACES.
+           05  FILLER          PIC X(32)
+                          VALUE 'DEPARTMENTAL GPA/SALARY SUMMARY'.
+           05  FILLER          PIC X(41)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'PAGE:'.
+           05  DM-PCTR         PIC Z9.
+
+       01  DEPT-TOTAL.
+           05  FILLER          PIC X(40)   VALUE SPACES.
+           05  FILLER          PIC X(11)   VALUE 'DEPARTMENT:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-DEPT-CODE     PIC X(4).
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'COUNT:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-DCTR          PIC ZZ9.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE 'AVG GPA:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-DEPT-AVG-GPA  PIC Z.99.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(11)   VALUE 'AVG SALARY:'.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  O-DEPT-AVG-SALARY PIC $ZZZ,ZZZ.99.
+           05  FILLER          PIC X(18)   VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = 'NO'.
-           PERFORM 3000-CLOSING.
+           PERFORM 0100-GET-PARMS.
+
+           EVALUATE PARM-REPORT-MODE
+               WHEN 'S'
+                   PERFORM 5000-STANDING-REPORT
+               WHEN 'D'
+                   PERFORM 6000-DEPT-REPORT
+               WHEN OTHER
+                   PERFORM 1000-INIT
+                   PERFORM 2000-MAINLINE
+                       UNTIL MORE-RECS = 'YES'
+                   PERFORM 3000-CLOSING
+           END-EVALUATE.
+
            STOP RUN.
 
+       0100-GET-PARMS.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+
+           IF WS-COMMAND-LINE NOT = SPACES
+               UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+                   INTO PARM-REPORT-MODE PARM-SORT-OPTION
+                       PARM-RESTART
+               END-UNSTRING
+               MOVE FUNCTION UPPER-CASE(PARM-REPORT-MODE)
+                   TO PARM-REPORT-MODE
+               MOVE FUNCTION UPPER-CASE(PARM-SORT-OPTION)
+                   TO PARM-SORT-OPTION
+               MOVE FUNCTION UPPER-CASE(PARM-RESTART)
+                   TO PARM-RESTART
+           END-IF.
+
        1000-INIT.
-           OPEN INPUT STUDENT-MASTER.
-           OPEN OUTPUT PRTOUT.
+           IF PARM-SORT-OPTION = 'L' OR PARM-SORT-OPTION = 'G'
+               PERFORM 1050-SORT-MASTER
+               MOVE 'Y' TO WS-SORT-ACTIVE
+               OPEN INPUT SORTED-MASTER
+           ELSE
+               OPEN INPUT STUDENT-MASTER
+           END-IF.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
 
+           IF PARM-RESTART = 'Y'
+               PERFORM 1060-LOAD-CHECKPOINT
+           END-IF.
+
+           IF PARM-RESTART = 'Y' AND WS-RESTART-ID NOT = SPACES
+               OPEN EXTEND PRTOUT
+               IF WS-PRTOUT-STATUS NOT = '00'
+                   OPEN OUTPUT PRTOUT
+               END-IF
+           ELSE
+               OPEN OUTPUT PRTOUT
+           END-IF.
+
            PERFORM 9000-READ.
+
+           IF PARM-RESTART = 'Y' AND WS-RESTART-ID NOT = SPACES
+               PERFORM 1070-SKIP-TO-RESTART
+           END-IF.
+
+           IF WS-RESTART-FAILED = 'Y'
+               PERFORM 1080-ABORT-RESTART
+           END-IF.
+
            PERFORM 9100-HEADINGS.
-       
-       2000-MINELINE.
+
+       1050-SORT-MASTER.
+           EVALUATE PARM-SORT-OPTION
+               WHEN 'L'
+                   SORT SORT-WORK ON ASCENDING KEY S-LNAME S-FNAME
+                       USING STUDENT-MASTER
+                       GIVING SORTED-MASTER
+               WHEN 'G'
+                   SORT SORT-WORK ON DESCENDING KEY S-GPA
+                       USING STUDENT-MASTER
+                       GIVING SORTED-MASTER
+           END-EVALUATE.
+
+       1060-LOAD-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-ID.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CKPT-ID TO WS-RESTART-ID
+                   IF WS-RESTART-ID NOT = SPACES
+                       MOVE CKPT-SCTR TO C-SCTR
+                       MOVE CKPT-PCTR TO C-PCTR
+                       MOVE CKPT-GPA-TOTAL TO WS-GPA-TOTAL
+                       MOVE CKPT-GPA-MIN TO WS-GPA-MIN
+                       MOVE CKPT-GPA-MAX TO WS-GPA-MAX
+                       MOVE CKPT-SALARY-TOTAL TO WS-SALARY-TOTAL
+                       MOVE CKPT-SALARY-MIN TO WS-SALARY-MIN
+                       MOVE CKPT-SALARY-MAX TO WS-SALARY-MAX
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1070-SKIP-TO-RESTART.
+           PERFORM UNTIL MORE-RECS = 'YES' OR I-ID = WS-RESTART-ID
+               PERFORM 9000-READ
+           END-PERFORM.
+           IF MORE-RECS = 'YES'
+               MOVE 'Y' TO WS-RESTART-FAILED
+           ELSE
+               PERFORM 9000-READ
+           END-IF.
+
+       1080-ABORT-RESTART.
+           DISPLAY 'COBRL00: RESTART CHECKPOINT ID ' WS-RESTART-ID
+               ' NOT FOUND IN STUDENT MASTER - RUN ABORTED'.
+           MOVE 'ABORTED - RESTART ID NOT FOUND' TO WS-RUN-STATUS.
+           PERFORM 9700-WRITE-RUNLOG.
+           IF WS-SORT-ACTIVE = 'Y'
+               CLOSE SORTED-MASTER
+           ELSE
+               CLOSE STUDENT-MASTER
+           END-IF.
+           CLOSE PRTOUT.
+           STOP RUN.
+
+       2000-MAINLINE.
            PERFORM 2100-CALCS.
            PERFORM 2200-OUTPUT.
            PERFORM 9000-READ.
 
        2100-CALCS.
            ADD 1 TO C-SCTR.
+           PERFORM 9300-ACCUM-STATS.
 
        2200-OUTPUT.
            MOVE I-ID TO O-ID.
@@ -142,5 +446,352 @@
            WRITE PRTLINE FROM PRT-DETAIL
                AFTER ADVANCING 2 LINES
                    AT EOP
-                       PERFORM 9100-HEADINGS.
+                       PERFORM 9100-HEADINGS
+           END-WRITE.
+
+           IF WS-PRTOUT-STATUS NOT = '00'
+               PERFORM 9800-ABORT-WRITE-ERROR
+           END-IF.
+
+           IF FUNCTION MOD(C-SCTR, WS-CKPT-INTERVAL) = 0
+               PERFORM 9600-WRITE-CHECKPOINT
+           END-IF.
+
+       3000-CLOSING.
+           MOVE C-SCTR TO O-SCTR.
+           WRITE PRTLINE FROM PRT-TOTAL
+               AFTER ADVANCING 2 LINES.
+           PERFORM 9400-COMPUTE-STATS.
+           PERFORM 9500-PRINT-STATS.
+           PERFORM 9700-WRITE-RUNLOG.
+           PERFORM 9650-CLEAR-CHECKPOINT.
+
+           IF WS-SORT-ACTIVE = 'Y'
+               CLOSE SORTED-MASTER
+           ELSE
+               CLOSE STUDENT-MASTER
+           END-IF.
+           CLOSE PRTOUT.
+
+       9000-READ.
+           IF WS-SORT-ACTIVE = 'Y'
+               READ SORTED-MASTER
+                   AT END
+                       MOVE 'YES' TO MORE-RECS
+               END-READ
+               IF MORE-RECS NOT = 'YES'
+                   MOVE SORTED-REC TO I-REC
+               END-IF
+           ELSE
+               READ STUDENT-MASTER
+                   AT END
+                       MOVE 'YES' TO MORE-RECS
+               END-READ
+           END-IF.
+
+       9100-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM PRTCOL-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM PRTCOL-2
+               AFTER ADVANCING 1 LINE.
+
+       9300-ACCUM-STATS.
+           ADD I-GPA TO WS-GPA-TOTAL.
+           IF I-GPA < WS-GPA-MIN
+               MOVE I-GPA TO WS-GPA-MIN
+           END-IF.
+           IF I-GPA > WS-GPA-MAX
+               MOVE I-GPA TO WS-GPA-MAX
+           END-IF.
+
+           ADD I-START-SALARY TO WS-SALARY-TOTAL.
+           IF I-START-SALARY < WS-SALARY-MIN
+               MOVE I-START-SALARY TO WS-SALARY-MIN
+           END-IF.
+           IF I-START-SALARY > WS-SALARY-MAX
+               MOVE I-START-SALARY TO WS-SALARY-MAX
+           END-IF.
+
+       9400-COMPUTE-STATS.
+           IF C-SCTR > 0
+               COMPUTE WS-AVG-GPA ROUNDED = WS-GPA-TOTAL / C-SCTR
+               COMPUTE WS-AVG-SALARY ROUNDED =
+                   WS-SALARY-TOTAL / C-SCTR
+           END-IF.
+
+       9500-PRINT-STATS.
+           MOVE WS-AVG-GPA TO O-AVG-GPA.
+           MOVE WS-GPA-MIN TO O-MIN-GPA.
+           MOVE WS-GPA-MAX TO O-MAX-GPA.
+           WRITE PRTLINE FROM STATS-GPA-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-AVG-SALARY TO O-AVG-SALARY.
+           MOVE WS-SALARY-MIN TO O-MIN-SALARY.
+           MOVE WS-SALARY-MAX TO O-MAX-SALARY.
+           WRITE PRTLINE FROM STATS-SALARY-LINE
+               AFTER ADVANCING 1 LINE.
+
+       9600-WRITE-CHECKPOINT.
+           MOVE I-ID TO CKPT-ID.
+           MOVE C-SCTR TO CKPT-SCTR.
+           MOVE C-PCTR TO CKPT-PCTR.
+           MOVE WS-GPA-TOTAL TO CKPT-GPA-TOTAL.
+           MOVE WS-GPA-MIN TO CKPT-GPA-MIN.
+           MOVE WS-GPA-MAX TO CKPT-GPA-MAX.
+           MOVE WS-SALARY-TOTAL TO CKPT-SALARY-TOTAL.
+           MOVE WS-SALARY-MIN TO CKPT-SALARY-MIN.
+           MOVE WS-SALARY-MAX TO CKPT-SALARY-MAX.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       9650-CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-ID.
+           MOVE ZEROS TO CKPT-SCTR CKPT-PCTR
+               CKPT-GPA-TOTAL CKPT-GPA-MIN CKPT-GPA-MAX
+               CKPT-SALARY-TOTAL CKPT-SALARY-MIN CKPT-SALARY-MAX.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       9800-ABORT-WRITE-ERROR.
+           DISPLAY 'COBRL00: WRITE TO STDNTRPT.PRT FAILED - STATUS '
+               WS-PRTOUT-STATUS '  RUN ABORTED'.
+           MOVE 'ABORTED - PRTOUT WRITE ERROR' TO WS-RUN-STATUS.
+           PERFORM 9700-WRITE-RUNLOG.
+           IF WS-SORT-ACTIVE = 'Y'
+               CLOSE SORTED-MASTER
+           ELSE
+               CLOSE STUDENT-MASTER
+           END-IF.
+           CLOSE PRTOUT.
+           STOP RUN.
+
+       9700-WRITE-RUNLOG.
+           STRING I-MM        DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  I-DD        DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  I-YY        DELIMITED BY SIZE
+               INTO RL-DATE
+           END-STRING.
+           STRING I-TIME(1:2) DELIMITED BY SIZE
+                  ':'         DELIMITED BY SIZE
+                  I-TIME(3:2) DELIMITED BY SIZE
+                  ':'         DELIMITED BY SIZE
+                  I-TIME(5:2) DELIMITED BY SIZE
+               INTO RL-TIME
+           END-STRING.
+           MOVE PARM-REPORT-MODE TO RL-MODE.
+           MOVE C-SCTR TO RL-RECCOUNT.
+           ACCEPT WS-RUN-USER FROM ENVIRONMENT 'USER'.
+           IF WS-RUN-USER = SPACES
+               ACCEPT WS-RUN-USER FROM ENVIRONMENT 'USERNAME'
+           END-IF.
+           MOVE WS-RUN-USER TO RL-USER.
+           MOVE WS-RUN-STATUS TO RL-STATUS.
+
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-RUNLOG-STATUS NOT = '00'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           WRITE RUNLOG-REC FROM RUN-LOG-LINE.
+           CLOSE RUN-LOG-FILE.
+
+       5000-STANDING-REPORT.
+           OPEN OUTPUT PRTOUT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-MM TO SM-MM.
+           MOVE I-DD TO SM-DD.
+           MOVE I-YY TO SM-YY.
+           MOVE 0 TO C-PCTR.
+           MOVE 0 TO C-SCTR.
+
+           MOVE 1 TO WS-BUCKET-CODE.
+           PERFORM 5100-BUCKET-PASS.
+           MOVE 2 TO WS-BUCKET-CODE.
+           PERFORM 5100-BUCKET-PASS.
+           MOVE 3 TO WS-BUCKET-CODE.
+           PERFORM 5100-BUCKET-PASS.
+
+           MOVE C-SCTR TO O-SCTR.
+           WRITE PRTLINE FROM PRT-TOTAL
+               AFTER ADVANCING 2 LINES.
+           PERFORM 9400-COMPUTE-STATS.
+           PERFORM 9500-PRINT-STATS.
+           PERFORM 9700-WRITE-RUNLOG.
+
+           CLOSE PRTOUT.
+
+       5100-BUCKET-PASS.
+           MOVE 0 TO C-BCTR.
+
+           EVALUATE WS-BUCKET-CODE
+               WHEN 1
+                   MOVE 'DEAN''S LIST'       TO WS-BUCKET-NAME
+               WHEN 2
+                   MOVE 'GOOD STANDING'      TO WS-BUCKET-NAME
+               WHEN 3
+                   MOVE 'ACADEMIC PROBATION' TO WS-BUCKET-NAME
+           END-EVALUATE.
+
+           MOVE WS-BUCKET-NAME TO O-BUCKET-NAME.
+           PERFORM 5200-STANDING-HEADINGS.
+
+           OPEN INPUT STUDENT-MASTER.
+           MOVE 'NO' TO MORE-RECS.
+           PERFORM 9000-READ.
+           PERFORM UNTIL MORE-RECS = 'YES'
+               PERFORM 5110-BUCKET-TEST
+               PERFORM 9000-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER.
+
+           MOVE C-BCTR TO O-BCTR.
+           WRITE PRTLINE FROM BUCKET-TOTAL
+               AFTER ADVANCING 2 LINES.
+
+       5110-BUCKET-TEST.
+           EVALUATE TRUE
+               WHEN WS-BUCKET-CODE = 1 AND I-GPA >= 3.50
+                   PERFORM 5120-BUCKET-DETAIL
+               WHEN WS-BUCKET-CODE = 2 AND I-GPA >= 2.00
+                       AND I-GPA < 3.50
+                   PERFORM 5120-BUCKET-DETAIL
+               WHEN WS-BUCKET-CODE = 3 AND I-GPA < 2.00
+                   PERFORM 5120-BUCKET-DETAIL
+           END-EVALUATE.
+
+       5120-BUCKET-DETAIL.
+           ADD 1 TO C-BCTR.
+           ADD 1 TO C-SCTR.
+           PERFORM 9300-ACCUM-STATS.
+
+           MOVE I-ID TO O-ID.
+           MOVE I-LNAME TO O-LNAME.
+           MOVE I-FNAME TO O-FNAME.
+           MOVE I-GPA TO O-GPA.
+           MOVE I-START-SALARY TO O-START-SALARY.
+
+           WRITE PRTLINE FROM PRT-DETAIL
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 5200-STANDING-HEADINGS.
+
+       5200-STANDING-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO SM-PCTR.
+
+           WRITE PRTLINE FROM STANDING-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM BUCKET-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM PRTCOL-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM PRTCOL-2
+               AFTER ADVANCING 1 LINE.
+
+       6000-DEPT-REPORT.
+           OPEN OUTPUT PRTOUT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-MM TO DM-MM.
+           MOVE I-DD TO DM-DD.
+           MOVE I-YY TO DM-YY.
+           MOVE 0 TO C-PCTR.
+           MOVE 0 TO C-SCTR.
+
+           SORT SORT-WORK ON ASCENDING KEY S-DEPT-CODE S-LNAME
+                   S-FNAME
+               USING STUDENT-MASTER
+               GIVING SORTED-MASTER.
+           MOVE 'Y' TO WS-SORT-ACTIVE.
+           OPEN INPUT SORTED-MASTER.
+
+           PERFORM 9000-READ.
+           IF MORE-RECS NOT = 'YES'
+               MOVE I-DEPT-CODE TO WS-DEPT-BREAK
+           END-IF.
+           PERFORM 6400-DEPT-HEADINGS.
+
+           PERFORM UNTIL MORE-RECS = 'YES'
+               IF I-DEPT-CODE NOT = WS-DEPT-BREAK
+                   PERFORM 6200-DEPT-BREAK-TOTAL
+                   MOVE I-DEPT-CODE TO WS-DEPT-BREAK
+               END-IF
+               PERFORM 6100-DEPT-DETAIL
+               PERFORM 9000-READ
+           END-PERFORM.
+           IF C-SCTR > 0
+               PERFORM 6200-DEPT-BREAK-TOTAL
+           END-IF.
+
+           MOVE C-SCTR TO O-SCTR.
+           WRITE PRTLINE FROM PRT-TOTAL
+               AFTER ADVANCING 2 LINES.
+           PERFORM 9400-COMPUTE-STATS.
+           PERFORM 9500-PRINT-STATS.
+           PERFORM 9700-WRITE-RUNLOG.
+
+           CLOSE SORTED-MASTER.
+           CLOSE PRTOUT.
+
+       6100-DEPT-DETAIL.
+           ADD 1 TO C-SCTR.
+           ADD 1 TO C-DCTR.
+           PERFORM 9300-ACCUM-STATS.
+
+           ADD I-GPA TO WS-DEPT-GPA-TOTAL.
+           ADD I-START-SALARY TO WS-DEPT-SALARY-TOTAL.
+
+           MOVE I-ID TO O-ID.
+           MOVE I-LNAME TO O-LNAME.
+           MOVE I-FNAME TO O-FNAME.
+           MOVE I-GPA TO O-GPA.
+           MOVE I-START-SALARY TO O-START-SALARY.
+
+           WRITE PRTLINE FROM PRT-DETAIL
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 6400-DEPT-HEADINGS.
+
+       6200-DEPT-BREAK-TOTAL.
+           MOVE WS-DEPT-BREAK TO O-DEPT-CODE.
+           MOVE C-DCTR TO O-DCTR.
+
+           MOVE 0 TO WS-DEPT-AVG-GPA.
+           MOVE 0 TO WS-DEPT-AVG-SALARY.
+           IF C-DCTR > 0
+               COMPUTE WS-DEPT-AVG-GPA ROUNDED =
+                   WS-DEPT-GPA-TOTAL / C-DCTR
+               COMPUTE WS-DEPT-AVG-SALARY ROUNDED =
+                   WS-DEPT-SALARY-TOTAL / C-DCTR
+           END-IF.
+           MOVE WS-DEPT-AVG-GPA TO O-DEPT-AVG-GPA.
+           MOVE WS-DEPT-AVG-SALARY TO O-DEPT-AVG-SALARY.
+
+           WRITE PRTLINE FROM DEPT-TOTAL
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 0 TO C-DCTR.
+           MOVE 0 TO WS-DEPT-GPA-TOTAL.
+           MOVE 0 TO WS-DEPT-SALARY-TOTAL.
+
+       6400-DEPT-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO DM-PCTR.
+
+           WRITE PRTLINE FROM DEPT-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM PRTCOL-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM PRTCOL-2
+               AFTER ADVANCING 1 LINE.
 
