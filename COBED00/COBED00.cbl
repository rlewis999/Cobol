@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBED00.
+       AUTHOR.         ROBERT LEWIS.
+       DATE-WRITTEN.   08/08/26.
+       DATE-COMPILED.
+      ************************************************
+      *  THIS PROGRAM EDITS THE STUDENT MASTER FILE
+      *  BEFORE IT REACHES THE ROSTER REPORT.  RECORDS
+      *  THAT PASS EDIT ARE COPIED TO A CLEAN MASTER;
+      *  RECORDS THAT FAIL ARE LISTED ON AN EXCEPTION
+      *  REPORT INSTEAD OF BEING DROPPED SILENTLY.  ONCE
+      *  THE CLEAN MASTER IS COMPLETE IT IS PROMOTED OVER
+      *  STDNTMST.DAT SO BAD RECORDS NEVER REACH THE
+      *  ROSTER REPORT.
+      ************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'E:\COBOL\STDNTMST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLEAN-MASTER
+               ASSIGN TO 'E:\COBOL\STDNTCLN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCPTOUT
+               ASSIGN TO 'E:\COBOL\EXCPRPT.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT PROMOTED-MASTER
+               ASSIGN TO 'E:\COBOL\STDNTMST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+           COPY STDNTREC.
+
+       FD  CLEAN-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CLEAN-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01  CLEAN-REC               PIC X(53).
+
+       FD  EXCPTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCPTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  EXCPTLINE                PIC X(132).
+
+       FD  PROMOTED-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PROMOTED-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01  PROMOTED-REC            PIC X(53).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-SCTR           PIC 999     VALUE 0.
+           05  C-GCTR           PIC 999     VALUE 0.
+           05  C-BCTR           PIC 999     VALUE 0.
+           05  C-PCTR           PIC 99      VALUE ZERO.
+           05  MORE-RECS        PIC XXX     VALUE 'NO'.
+           05  WS-VALID-REC     PIC XXX     VALUE 'YES'.
+           05  MORE-CLEAN-RECS  PIC XXX     VALUE 'NO'.
+
+       01  EDIT-WORK.
+           05  WS-EX-FIELD      PIC X(14)   VALUE SPACES.
+           05  WS-EX-REASON     PIC X(30)   VALUE SPACES.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY         PIC 9(4).
+               10  I-MM         PIC 99.
+               10  I-DD         PIC 99.
+           05  I-TIME           PIC X(11).
+
+       01  EXCPT-TITLE.
+           05  FILLER           PIC X(6)    VALUE 'DATE:'.
+           05  O-MM             PIC 99.
+           05  FILLER           PIC X       VALUE '/'.
+           05  O-DD             PIC 99.
+           05  FILLER           PIC X       VALUE '/'.
+           05  O-YY             PIC 9(4).
+           05  FILLER           PIC X(33)   VALUE SPACES.
+           05  FILLER           PIC X(36)
+                               VALUE 'STUDENT MASTER EXCEPTION LISTING'.
+           05  FILLER           PIC X(39)   VALUE SPACES.
+           05  FILLER           PIC X(6)    VALUE 'PAGE:'.
+           05  O-PCTR           PIC Z9.
+
+       01  EXCPT-COL.
+           05  FILLER           PIC X(5)    VALUE '   ID'.
+           05  FILLER           PIC X(12)   VALUE SPACES.
+           05  FILLER           PIC X(14)   VALUE 'FAILING FIELD'.
+           05  FILLER           PIC X(10)   VALUE SPACES.
+           05  FILLER           PIC X(6)    VALUE 'REASON'.
+           05  FILLER           PIC X(85)   VALUE SPACES.
+
+       01  EXCPT-DETAIL.
+           05  EX-ID             PIC X(7).
+           05  FILLER            PIC X(10)  VALUE SPACES.
+           05  EX-FIELD          PIC X(14).
+           05  FILLER            PIC X(10)  VALUE SPACES.
+           05  EX-REASON         PIC X(30).
+           05  FILLER            PIC X(61)  VALUE SPACES.
+
+       01  EXCPT-TOTAL.
+           05  FILLER            PIC X(20)  VALUE SPACES.
+           05  FILLER            PIC X(16)  VALUE 'RECORDS READ:'.
+           05  O-SCTR            PIC ZZ9.
+           05  FILLER            PIC X(10)  VALUE SPACES.
+           05  FILLER            PIC X(16)  VALUE 'RECORDS PASSED:'.
+           05  O-GCTR            PIC ZZ9.
+           05  FILLER            PIC X(10)  VALUE SPACES.
+           05  FILLER            PIC X(18)  VALUE 'RECORDS REJECTED:'.
+           05  O-BCTR            PIC ZZ9.
+           05  FILLER            PIC X(33)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'YES'.
+           PERFORM 3000-CLOSING.
+           PERFORM 4000-PROMOTE-MASTER.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT STUDENT-MASTER.
+           OPEN OUTPUT CLEAN-MASTER.
+           OPEN OUTPUT EXCPTOUT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+
+           PERFORM 9000-READ.
+           PERFORM 9100-HEADINGS.
+
+       2000-MAINLINE.
+           PERFORM 2100-EDIT-RECORD.
+           PERFORM 9000-READ.
+
+       2100-EDIT-RECORD.
+           ADD 1 TO C-SCTR.
+           MOVE 'YES' TO WS-VALID-REC.
+
+           PERFORM 2110-CHECK-ID.
+           PERFORM 2120-CHECK-GPA.
+           PERFORM 2130-CHECK-SALARY.
+
+           IF WS-VALID-REC = 'YES'
+               ADD 1 TO C-GCTR
+               WRITE CLEAN-REC FROM I-REC
+           ELSE
+               ADD 1 TO C-BCTR
+           END-IF.
+
+       2110-CHECK-ID.
+           IF I-ID NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-REC
+               MOVE 'I-ID' TO WS-EX-FIELD
+               MOVE 'NOT NUMERIC' TO WS-EX-REASON
+               PERFORM 9200-WRITE-EXCEPTION
+           END-IF.
+
+       2120-CHECK-GPA.
+           IF I-GPA NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-REC
+               MOVE 'I-GPA' TO WS-EX-FIELD
+               MOVE 'NOT NUMERIC' TO WS-EX-REASON
+               PERFORM 9200-WRITE-EXCEPTION
+           ELSE
+               IF I-GPA > 4.00
+                   MOVE 'NO' TO WS-VALID-REC
+                   MOVE 'I-GPA' TO WS-EX-FIELD
+                   MOVE 'OUT OF RANGE 0.00-4.00' TO WS-EX-REASON
+                   PERFORM 9200-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+       2130-CHECK-SALARY.
+           IF I-START-SALARY NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-REC
+               MOVE 'I-START-SALARY' TO WS-EX-FIELD
+               MOVE 'NOT NUMERIC' TO WS-EX-REASON
+               PERFORM 9200-WRITE-EXCEPTION
+           ELSE
+               IF I-START-SALARY NOT > 0
+                   MOVE 'NO' TO WS-VALID-REC
+                   MOVE 'I-START-SALARY' TO WS-EX-FIELD
+                   MOVE 'NOT POSITIVE' TO WS-EX-REASON
+                   PERFORM 9200-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+       3000-CLOSING.
+           MOVE C-SCTR TO O-SCTR.
+           MOVE C-GCTR TO O-GCTR.
+           MOVE C-BCTR TO O-BCTR.
+           WRITE EXCPTLINE FROM EXCPT-TOTAL
+               AFTER ADVANCING 2 LINES.
+
+           CLOSE STUDENT-MASTER.
+           CLOSE CLEAN-MASTER.
+           CLOSE EXCPTOUT.
+
+       4000-PROMOTE-MASTER.
+           OPEN INPUT CLEAN-MASTER.
+           OPEN OUTPUT PROMOTED-MASTER.
+
+           MOVE 'NO' TO MORE-CLEAN-RECS.
+           PERFORM UNTIL MORE-CLEAN-RECS = 'YES'
+               READ CLEAN-MASTER
+                   AT END
+                       MOVE 'YES' TO MORE-CLEAN-RECS
+                   NOT AT END
+                       WRITE PROMOTED-REC FROM CLEAN-REC
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLEAN-MASTER.
+           CLOSE PROMOTED-MASTER.
+
+       9000-READ.
+           READ STUDENT-MASTER
+               AT END
+                   MOVE 'YES' TO MORE-RECS
+           END-READ.
+
+       9100-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE EXCPTLINE FROM EXCPT-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCPTLINE FROM EXCPT-COL
+               AFTER ADVANCING 2 LINES.
+
+       9200-WRITE-EXCEPTION.
+           MOVE I-ID TO EX-ID.
+           MOVE WS-EX-FIELD TO EX-FIELD.
+           MOVE WS-EX-REASON TO EX-REASON.
+
+           WRITE EXCPTLINE FROM EXCPT-DETAIL
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9100-HEADINGS.
